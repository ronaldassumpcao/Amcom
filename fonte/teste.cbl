@@ -44,10 +44,33 @@
               organization    is line sequential
               access mode     is sequential
               file   status   is ws-status.
-              
-              
-              
-       select impressora      assign to disk.              
+
+       select arqvend         assign to disk
+              organization    is line sequential
+              access mode     is sequential
+              file   status   is ws-status.
+
+       select arqrejei        assign to disk
+              organization    is line sequential
+              access mode     is sequential
+              file   status   is ws-status.
+
+       select arqaudit        assign to disk
+              organization    is line sequential
+              access mode     is sequential
+              file   status   is ws-status.
+
+       select arqcheck        assign to disk
+              organization    is line sequential
+              access mode     is sequential
+              file   status   is ws-status.
+
+       select arqcsv          assign to disk
+              organization    is line sequential
+              access mode     is sequential
+              file   status   is ws-status.
+
+       select impressora      assign to disk.
 
        data           division.
        file           section.
@@ -95,22 +118,115 @@
            05  Latitude-arqclie        pic s9(003)v9(008).
            05  Longitude-arqclie       pic s9(003)v9(008).
 
+       FD  arqvend
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS ex-arqvend.
+
+       01  reg-arqvend.
+           05  av-chave.
+               10  cod-arqvend         pic  9(003).
+               10  cpf-arqvend         pic  9(011).
+           05  nome-arqvend            pic  x(040).
+           05  Latitude-arqvend        pic s9(003)v9(008).
+           05  Longitude-arqvend       pic s9(003)v9(008).
+
+       FD  arqrejei
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS ex-arqrejei.
+
+       01  reg-arqrejei.
+           05  rj-codigo               pic  9(007).
+           05  FILLER                  pic  x(001) value spaces.
+           05  rj-documento            pic  9(014).
+           05  FILLER                  pic  x(001) value spaces.
+           05  rj-motivo               pic  x(040).
+
+       FD  arqaudit
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS ex-arqaudit.
+
+       01  reg-arqaudit.
+           05  ad-data.
+               10  ad-ano               pic  9(002).
+               10  FILLER               pic  x(001) value "/".
+               10  ad-mes               pic  9(002).
+               10  FILLER               pic  x(001) value "/".
+               10  ad-dia               pic  9(002).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-entidade              pic  x(008).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-operacao              pic  x(010).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-cod                   pic  9(007).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-documento             pic  9(014).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-nome-antes            pic  x(040).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-nome-depois           pic  x(040).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-latitude-antes        pic s9(003)v9(008).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-longitude-antes       pic s9(003)v9(008).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-latitude-depois       pic s9(003)v9(008).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ad-longitude-depois      pic s9(003)v9(008).
+
+       FD  arqcheck
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS ex-arqcheck.
+
+       01  reg-arqcheck.
+           05  ck-cod-cliente           pic  9(007).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ck-rimpre                pic  9(006).
+           05  FILLER                   pic  x(001) value spaces.
+           05  ck-contpag               pic  9(003).
+
+       FD  arqcsv
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS ex-arqcsv.
+
+       01  reg-arqcsv                   pic  x(150).
+
        working-storage section.
-       copy  "c:\teste\fonte\cgc.w".        
+       copy  "c:\teste\fonte\cgc.w".
+       copy  "c:\teste\fonte\coord.w".
        01  variaveis-gerais.
            02 ws-tela               pic  x(10)     value spaces.
            02 ws-opcao              pic  9(03)     value zeros.
-           02 ws-confirma           pic  x(01)     value spaces. 
+           02 ws-confirma           pic  x(01)     value spaces.
+           02 ws-achou-checkpoint   pic  x(01)     value "N".
            02 ws-data.
               03 ws-ano             pic  9(002).
               03 ws-mes             pic  9(002).
               03 ws-dia             pic  9(002).
            02 ws-status             PIC  X(002)    value "00".
-           02 lb-cliente   PIC X(050) value "c:\teste\arq\cliente.arq".              
+           02 lb-cliente   PIC X(050) value "c:\teste\arq\cliente.arq".
            02 lb-vendedor  PIC X(050) value "c:\teste\arq\vendedor.arq".
            02 ws-impress            pic  x(080)    value spaces.
-           02 ws-filename           pic  x(040)    value spaces. 
-           02 ws-nome-externo       pic  x(020)    value spaces.           
+           02 ws-filename           pic  x(040)    value spaces.
+           02 ex-arqclie            pic  x(040)    value spaces.
+           02 ex-arqvend            pic  x(040)    value spaces.
+           02 ex-arqrejei           pic  x(040)    value spaces.
+           02 ex-arqaudit           pic  x(040)    value spaces.
+           02 ex-arqcheck           pic  x(040)    value spaces.
+           02 ex-arqcsv             pic  x(040)    value spaces.
+           02 ws-csv-cod            pic  Z(006)9.
+           02 ws-csv-cnpj           pic  Z(013)9.
+           02 ws-lat-sinal          pic  x(001)   value space.
+           02 ws-long-sinal         pic  x(001)   value space.
+           02 ws-lat-abs            pic  9(003)v9(008) value zeros.
+           02 ws-long-abs           pic  9(003)v9(008) value zeros.
+           02 ws-lat-int            pic  9(003)   value zeros.
+           02 ws-lat-frac           pic  9(008)   value zeros.
+           02 ws-long-int           pic  9(003)   value zeros.
+           02 ws-long-frac          pic  9(008)   value zeros.
+           02 ws-csv-lat-int        pic  9(003).
+           02 ws-csv-long-int       pic  9(003).
+           02 ws-csv-linha          pic  x(150)    value spaces.
+           02 ws-nome-externo       pic  x(020)    value spaces.
            02 WS-CONTLIN            pic  999       value zeros.
            02 WS-CONTPAG            pic  999       value zeros.
            02 WS-RIMPRE             pic  999999    value zeros. 
@@ -127,7 +243,20 @@
            02  ws-cpf-vendedor        pic  9(011) value zeros.
            02  ws-nome-vendedor       pic  x(040) value spaces.
            02  ws-latitude-vendedor   pic s9(003)v9(008) value zeros.
-           02  ws-longitude-vendedor  pic s9(003)v9(008) value zeros.       
+           02  ws-longitude-vendedor  pic s9(003)v9(008) value zeros.
+
+       01  variaveis-importacao.
+           02  ws-lidos               pic  9(007) value zeros.
+           02  ws-aceitos             pic  9(007) value zeros.
+           02  ws-rejeitados          pic  9(007) value zeros.
+
+       01  variaveis-distribuicao.
+           02  ws-dist-lat            pic s9(004)v9(008) value zeros.
+           02  ws-dist-long           pic s9(004)v9(008) value zeros.
+           02  ws-dist-atual          pic s9(006)v9(008) value zeros.
+           02  ws-dist-menor          pic s9(006)v9(008) value zeros.
+           02  ws-cod-vendedor-prox   pic  9(003) value zeros.
+           02  ws-nome-vendedor-prox  pic  x(040) value spaces.
 
        01  CABECALHOS-cliente.
            02 CL-CAB-00.
@@ -172,7 +301,93 @@
               03 DT-longitude-cliente pic s9(003)v9(008) value zeros.
               03 FILLER              PIC x(002)  value spaces.
 
-       linkage section.                                       
+       01  CABECALHOS-vendedor.
+           02 VD-CAB-00.
+              03 FILLER              PIC X(004) VALUE SPACES.
+              03 FILLER              PIC X(111) VALUE ALL "-".
+
+           02 VD-CAB-01.
+              03 FILLER              PIC X(04) VALUE SPACES.
+              03 FILLER              PIC X(46) value "Teste".
+              03 filler              pic x(38) value spaces.
+              03 FILLER              PIC X(10) VALUE "PAG. :".
+              03 VD-CAB-CONTPAG      PIC ZZZZ9.
+
+           02 VD-CAB-02.
+              03 FILLER              PIC X(04) VALUE SPACES.
+              03 FILLER              PIC X(46) value spaces.
+              03 FILLER              PIC X(38) VALUE SPACES.
+              03 FILLER              PIC X(07) VALUE "DATA :".
+              03 VD-CAB-DATA         PIC 99/99/9999.
+
+           02 VD-CAB-DET.
+              03 FILLER              PIC X(007)  VALUE "Vendedr".
+              03 FILLER              PIC X(002)  VALUE SPACES.
+              03 FILLER              PIC X(011)  VALUE "CPF".
+              03 FILLER              PIC X(002)  VALUE SPACES.
+              03 FILLER              pic x(040)  value "Nome".
+              03 FILLER              PIC x(002)  value spaces.
+              03 FILLER              pic x(015)  value "Latitude".
+              03 FILLER              pic x(002)  value spaces.
+              03 FILLER              pic x(015)  value "Longitude".
+              03 FILLER              PIC x(002)  value spaces.
+
+           02 VD-DET.
+              03 DT-cod-vendedor     PIC 9(003)  value zeros.
+              03 FILLER              PIC X(002)  VALUE SPACES.
+              03 DT-cpf-vendedor     pic 9(011)  value zeros.
+              03 FILLER              PIC x(002)  value spaces.
+              03 DT-nome-vendedor    pic x(040)  value spaces.
+              03 FILLER              pic x(002)  value spaces.
+              03 DT-latitude-vendedor  pic s9(003)v9(008) value zeros.
+              03 FILLER              PIC x(002)  value spaces.
+              03 DT-longitude-vendedor pic s9(003)v9(008) value zeros.
+              03 FILLER              PIC x(002)  value spaces.
+
+       01  CABECALHOS-distribuicao.
+           02 DS-CAB-00.
+              03 FILLER              PIC X(004) VALUE SPACES.
+              03 FILLER              PIC X(111) VALUE ALL "-".
+
+           02 DS-CAB-01.
+              03 FILLER              PIC X(04) VALUE SPACES.
+              03 FILLER              PIC X(46) value "Teste".
+              03 filler              pic x(38) value spaces.
+              03 FILLER              PIC X(10) VALUE "PAG. :".
+              03 DS-CAB-CONTPAG      PIC ZZZZ9.
+
+           02 DS-CAB-02.
+              03 FILLER              PIC X(04) VALUE SPACES.
+              03 FILLER              PIC X(46) value spaces.
+              03 FILLER              PIC X(38) VALUE SPACES.
+              03 FILLER              PIC X(07) VALUE "DATA :".
+              03 DS-CAB-DATA         PIC 99/99/9999.
+
+           02 DS-CAB-DET.
+              03 FILLER              PIC X(007)  VALUE "Cliente".
+              03 FILLER              PIC X(002)  VALUE SPACES.
+              03 FILLER              pic x(040)  value "Razao".
+              03 FILLER              PIC x(002)  value spaces.
+              03 FILLER              pic x(003)  value "Vnd".
+              03 FILLER              PIC x(002)  value spaces.
+              03 FILLER              pic x(040)  value "Nome Vendedor".
+              03 FILLER              PIC x(002)  value spaces.
+              03 FILLER              pic x(010)  value "Distancia".
+              03 FILLER              PIC x(002)  value spaces.
+
+           02 DS-DET.
+              03 DS-cod-cliente      pic 9(007)  value zeros.
+              03 FILLER              PIC X(002)  VALUE SPACES.
+              03 DS-razao-cliente    pic x(040)  value spaces.
+              03 FILLER              pic x(002)  value spaces.
+              03 DS-cod-vendedor     pic 9(003)  value zeros.
+              03 FILLER              PIC x(002)  value spaces.
+              03 DS-nome-vendedor    pic x(040)  value spaces.
+              03 FILLER              pic x(002)  value spaces.
+              03 DS-distancia        pic ZZZ9,99 value zeros.
+              03 FILLER              PIC x(002)  value spaces.
+
+       linkage section.
        01  lk-PESSOA                  pic  x(001) value spaces.
        01  lk-cnpj                    pic  9(014) value zeros.
        01  lk-cpf                     pic  9(011) value zeros.
@@ -201,10 +416,11 @@
            05 line 11 col 20 value "Razao Social   :                  ".
            05 line 13 col 20 value "Latitude       :                  ".
            05 line 15 col 20 value "Longitude      :                  ".
-           05 line 20 col 20 value "[ESC]- Voltar Menu                ".  
+           05 line 17 col 20 value "Localizar CNPJ :                  ".
+           05 line 20 col 20 value "[ESC]- Voltar Menu                ".
            05 line 23 col 01 value "----------------------------------".
            05 line 24 col 01 value "Mensagem :".
-       
+
        01  tela-vendedor.
            05 line 03 col 25 value "      V E N D E D O R E S         ". 
            05 line 06 col 20 value "                                  ".
@@ -213,10 +429,11 @@
            05 line 11 col 20 value "Nome   Vendedor:                  ".
            05 line 13 col 20 value "Latitude       :                  ".
            05 line 15 col 20 value "Longitude      :                  ".
-           05 line 20 col 20 value "[ESC]- Voltar Menu                ".  
+           05 line 17 col 20 value "Localizar CPF  :                  ".
+           05 line 20 col 20 value "[ESC]- Voltar Menu                ".
            05 line 23 col 01 value "----------------------------------".
            05 line 24 col 01 value "Mensagem :".
-           
+
        01  tela-relatorio.
            05 line 03 col 25 value "      R E L A T O R I O S         ". 
            05 line 06 col 20 value "         C L I E N T E S          ".
@@ -271,8 +488,9 @@
            when   6
                perform 6000-relatorio-vendedor
                        thru  6900-relatorio-vendedor-fim
-           when   7               
-               perform 7000-distribuicao        
+           when   7
+               perform 7000-distribuicao
+                       thru  7900-distribuicao-fim
            when other
                display "MENSAGEM : OPCAO IVALIDA <enter>" at 2401
                accept  ws-opcao           at    2479
@@ -289,6 +507,8 @@
 
        1000-cadastro-cliente.
            perform 8100-abrir-io-cliente.
+           perform 8200-abrir-arq-auditoria
+                   thru    8200-abrir-arq-auditoria-fim.
        1001-posicionar-cliente.
            start   cliente             key not   less ch0-cliente
            if      ws-status           not =     "00" and "02" and "23"
@@ -305,9 +525,15 @@
            .
         
        1002-consulta.
-           accept  ws-cod-cliente         at    0737   
-           move    ws-cod-cliente         to    cod-cliente
-           read    cliente
+           accept  ws-cod-cliente         at    0737
+           if      ws-cod-cliente         not = zeros
+                   move    ws-cod-cliente     to    cod-cliente
+                   read    cliente
+           else
+                   accept  ws-cnpj-cliente    at    1737
+                   move    ws-cnpj-cliente    to    cnpj-cliente
+                   read    cliente            key is    ch1-cliente
+           end-if
            if      ws-status           not =     "00" and "02" and "23"
                                                                and "22"  
                    display "Erro ao ler arquivo Cliente ...."
@@ -351,8 +577,18 @@
            accept  ws-razao-cliente       at    1137.
            accept  ws-latitude-cliente    at    1337.
            accept  ws-longitude-cliente   at    1537.
-           
-           display "Confirma inclusao ..........[ ]" 
+
+           move    ws-latitude-cliente    to    ws-lat-valida
+           move    ws-longitude-cliente   to    ws-long-valida
+           perform 000-VALIDA-COORDENADAS THRU 002-SAIDA
+           IF      WS-COORD-CONSISTENCIA  not = "00"
+                   display "coordenadas invalidas ...."
+                                          at    2413 ws-status
+                   accept  ws-confirma    at    2444
+                   go      1003-incluir-registro
+           end-if
+
+           display "Confirma inclusao ..........[ ]"
                                           at    2413
                    accept  ws-confirma    at    2444 
                    if      ws-confirma    not = "S" and "s"                     
@@ -364,12 +600,28 @@
            if      ws-status           not =     "00" and "02"
                    display "Erro ao gravar registro cliente ...."
                                           at    2413 ws-status
-           end-if        
+           else
+                   move    "CLIENTE"       to    ad-entidade
+                   move    "INCLUSAO"      to    ad-operacao
+                   move    cod-cliente     to    ad-cod
+                   move    cnpj-cliente    to    ad-documento
+                   move    spaces          to    ad-nome-antes
+                   move    zeros           to    ad-latitude-antes
+                                                 ad-longitude-antes
+                   move    razao-cliente   to    ad-nome-depois
+                   move    Latitude-cliente  to  ad-latitude-depois
+                   move    Longitude-cliente to  ad-longitude-depois
+                   perform 8300-grava-auditoria
+                           thru    8300-grava-auditoria-fim
+           end-if
            go      1900-cadastro-cliente-fim
            .
        1003-alterar-registro.
            initialize variaveis-cliente
            move    reg-cliente            to variaveis-cliente
+           move    razao-cliente          to    ad-nome-antes
+           move    Latitude-cliente       to    ad-latitude-antes
+           move    Longitude-cliente      to    ad-longitude-antes
            display ws-cod-cliente         at    0737.
            display ws-cnpj-cliente        at    0937
            display ws-razao-cliente       at    1137.
@@ -394,21 +646,42 @@
            accept  ws-razao-cliente       at    1137.
            accept  ws-latitude-cliente    at    1337.
            accept  ws-longitude-cliente   at    1537.
-           
-           display "Confirma Altercao ..........[ ]" 
+
+           move    ws-latitude-cliente    to    ws-lat-valida
+           move    ws-longitude-cliente   to    ws-long-valida
+           perform 000-VALIDA-COORDENADAS THRU 002-SAIDA
+           IF      WS-COORD-CONSISTENCIA  not = "00"
+                   display "coordenadas invalidas ...."
+                                          at    2413 ws-status
+                   accept  ws-confirma    at    2444
+                   go      1003-consistencia
+           end-if
+
+           display "Confirma Altercao ..........[ ]"
                                           at    2413
                    accept  ws-confirma    at    2444 
                    if      ws-confirma    not = "S"  and "s"                     
                            go      1900-cadastro-cliente-fim
-                   end-if        
-       
+                   end-if
+
+           move    variaveis-cliente      to reg-cliente
            rewrite reg-cliente
            if      ws-status          not =     "00" and "02" and "22"
                    display "Erro ao regravar registro cliente ...."
                                           at    2413 ws-status
-           end-if       
-           go      1900-cadastro-cliente-fim           
-           .       
+           else
+                   move    "CLIENTE"       to    ad-entidade
+                   move    "ALTERACAO"     to    ad-operacao
+                   move    cod-cliente     to    ad-cod
+                   move    cnpj-cliente    to    ad-documento
+                   move    razao-cliente   to    ad-nome-depois
+                   move    Latitude-cliente  to  ad-latitude-depois
+                   move    Longitude-cliente to  ad-longitude-depois
+                   perform 8300-grava-auditoria
+                           thru    8300-grava-auditoria-fim
+           end-if
+           go      1900-cadastro-cliente-fim
+           .
                      
        1004-excluir-registro.    
            initialize variaveis-cliente
@@ -431,20 +704,37 @@
            if      ws-status           not =     "00" and "02" and "22"
                    display "Erro ao ecluir registro cliente ......"
                                           at    2413 ws-status
-           end-if       
+           else
+                   move    "CLIENTE"       to    ad-entidade
+                   move    "EXCLUSAO"      to    ad-operacao
+                   move    ws-cod-cliente  to    ad-cod
+                   move    ws-cnpj-cliente to    ad-documento
+                   move    ws-razao-cliente  to  ad-nome-antes
+                   move    ws-latitude-cliente  to ad-latitude-antes
+                   move    ws-longitude-cliente to ad-longitude-antes
+                   move    spaces          to    ad-nome-depois
+                   move    zeros           to    ad-latitude-depois
+                                                 ad-longitude-depois
+                   perform 8300-grava-auditoria
+                           thru    8300-grava-auditoria-fim
+           end-if
            .
            
        1900-cadastro-cliente-fim.
            perform 9000-fechar-arq-cliente
                    thru    9000-fechar-arq-cliente-fim
+           perform 9200-fechar-arq-auditoria
+                   thru    9200-fechar-arq-auditoria-fim
 
-           exit.    
+           exit.
             
            
        3000-importar-cliente.
        3100-inicio.
+           move    zeros                  to    ws-lidos ws-aceitos
+                                                 ws-rejeitados
            display "Informe o nome do arq :"  at 2413
-           accept  ws-nome-externo       at 2452 
+           accept  ws-nome-externo       at 2452
            move spaces to ws-filename
            string 'c:\teste\arq\'        delimited by size
                   ws-nome-externo        delimited by spaces
@@ -452,12 +742,25 @@
            into   ws-filename
            move   ws-filename            to ex-arqclie
            open   input   ARQCLIE.
-           if     ws-status          not =     "00" 
+           if     ws-status          not =     "00"
                    display "Aquivo nao encontrado  ..............."
                                           at    2413 ws-status
                    accept   ws-opcao    at        2480
                    go  3900-importar-cliente-fim
-           end-if       
+           end-if
+
+           move spaces to ws-filename
+           string 'c:\teste\arq\'        delimited by size
+                  ws-nome-externo        delimited by spaces
+                  '_rejeitados.txt'      delimited by size
+           into   ws-filename
+           move   ws-filename            to ex-arqrejei
+           open   output  ARQREJEI
+           if     ws-status          not =     "00"
+                   display "Erro ao abrir arquivo rejeitados ...."
+                                          at    2413 ws-status
+                   accept   ws-opcao    at        2480
+           end-if
            .
        3200-abre-arquivo.
            perform 8100-abrir-io-cliente.
@@ -468,62 +771,339 @@
                                        at        2413 ws-status
                    accept  ws-opcao    at        2480
                    go  3900-importar-cliente-fim
-           end-if                      
+           end-if
            .
-           
+
        3400-leitura-externo.
            read arqclie at end
               go 3900-importar-cliente-fim.
-            
-           move cod-arqclie(1:7)         to   ws-cod-cliente      
-           move cnpj-arqclie(1:14)       to   ws-cnpj-cliente 
 
-           initialize ws-cgc ws-pessoa  
-           move    ws-cnpj-cliente        to    ws-cgc  
+           add     1                      to    ws-lidos
+           move cod-arqclie(1:7)         to   ws-cod-cliente
+           move cnpj-arqclie(1:14)       to   ws-cnpj-cliente
+
+           initialize ws-cgc ws-pessoa
+           move    ws-cnpj-cliente        to    ws-cgc
            move    "J"                    to    ws-pessoa
-           perform 000-MONTA-CGC-CPF THRU 006-SAIDA 
+           perform 000-MONTA-CGC-CPF THRU 006-SAIDA
            IF      WS-CONSISTENCIA        not = "00"
+                   move  cod-arqclie      to    rj-codigo
+                   move  cnpj-arqclie     to    rj-documento
+                   move  "CNPJ INVALIDO"  to    rj-motivo
+                   write reg-arqrejei
+                   if    ws-status        not =     "00"
+                         display "Erro ao gravar registro rejeitado ..."
+                                          at    2413 ws-status
+                         accept   ws-opcao    at    2480
+                   end-if
+                   add   1                to    ws-rejeitados
                    go      3400-leitura-externo
-           end-if                                                  
-           
-           move razao-arqclie(1:40)      to   ws-razao-cliente       
-           move latitude-arqclie(1:15)   to   ws-latitude-cliente         
-           move longitude-arqclie(1:15)  to   ws-longitude-cliente
+           end-if
+
+           move razao-arqclie(1:40)      to   ws-razao-cliente
+           move latitude-arqclie(1:11)   to   ws-latitude-cliente
+           move longitude-arqclie(1:11)  to   ws-longitude-cliente
+
+           move    ws-latitude-cliente    to    ws-lat-valida
+           move    ws-longitude-cliente   to    ws-long-valida
+           perform 000-VALIDA-COORDENADAS THRU 002-SAIDA
+           IF      WS-COORD-CONSISTENCIA  not = "00"
+                   move  cod-arqclie      to    rj-codigo
+                   move  cnpj-arqclie     to    rj-documento
+                   move  "COORDENADAS INVALIDAS" to rj-motivo
+                   write reg-arqrejei
+                   if    ws-status        not =     "00"
+                         display "Erro ao gravar registro rejeitado ..."
+                                          at    2413 ws-status
+                         accept   ws-opcao    at    2480
+                   end-if
+                   add   1                to    ws-rejeitados
+                   go      3400-leitura-externo
+           end-if
            .
-           
-        3500-grava-registro.   
+
+        3500-grava-registro.
            move    variaveis-cliente      to   reg-cliente
            write   reg-cliente
            if      ws-status           not =     "00" and "02"
                    display "Erro ao gravar registro cliente ...."
                                           at    2413 ws-status
-           end-if        
+                   move  cod-arqclie      to    rj-codigo
+                   move  cnpj-arqclie     to    rj-documento
+                   move  spaces           to    rj-motivo
+                   string "ERRO GRAVACAO CLIENTE STATUS "
+                                          delimited by size
+                          ws-status       delimited by size
+                   into  rj-motivo
+                   write reg-arqrejei
+                   if    ws-status        not =     "00"
+                         display "Erro ao gravar registro rejeitado ..."
+                                          at    2413 ws-status
+                         accept   ws-opcao    at    2480
+                   end-if
+                   add     1              to    ws-rejeitados
+           else
+                   add     1              to    ws-aceitos
+           end-if
            go   3400-leitura-externo
            .
-           
+
        3900-importar-cliente-fim.
-           close arqclie cliente
+           display "Lidos:" ws-lidos "Aceitos:" ws-aceitos
+                   "Rejeitados:" ws-rejeitados     at    2401
+           accept   ws-opcao                       at    2470
+           display spaces                          at    2401
+           close arqclie cliente arqrejei
            exit.    
            
        4000-importar-vendedor.
+       4100-inicio.
+           move    zeros                  to    ws-lidos ws-aceitos
+                                                 ws-rejeitados
+           display "Informe o nome do arq :"  at 2413
+           accept  ws-nome-externo       at 2452
+           move spaces to ws-filename
+           string 'c:\teste\arq\'        delimited by size
+                  ws-nome-externo        delimited by spaces
+                  '.txt'                 delimited by size
+           into   ws-filename
+           move   ws-filename            to ex-arqvend
+           open   input   ARQVEND.
+           if     ws-status          not =     "00"
+                   display "Aquivo nao encontrado  ..............."
+                                          at    2413 ws-status
+                   accept   ws-opcao    at        2480
+                   go  4900-importar-vendedor-fim
+           end-if
+
+           move spaces to ws-filename
+           string 'c:\teste\arq\'        delimited by size
+                  ws-nome-externo        delimited by spaces
+                  '_rejeitados.txt'      delimited by size
+           into   ws-filename
+           move   ws-filename            to ex-arqrejei
+           open   output  ARQREJEI
+           if     ws-status          not =     "00"
+                   display "Erro ao abrir arquivo rejeitados ...."
+                                          at    2413 ws-status
+                   accept   ws-opcao    at        2480
+           end-if
            .
-           
-       4900-importar-vendedor-fim.
-           exit.    
+       4200-abre-arquivo.
+           perform 8100-abrir-io-vendedor.
+       4300-posicionar-vendedor.
+           start   vendedor            key not   less ch0-vendedor
+           if      ws-status           not =     "00" and "02" and "23"
+                   display "Erro na tentativa de posicionar registro."
+                                       at        2413 ws-status
+                   accept  ws-opcao    at        2480
+                   go  4900-importar-vendedor-fim
+           end-if
+           .
+
+       4400-leitura-externo.
+           read arqvend at end
+              go 4900-importar-vendedor-fim.
+
+           add     1                      to    ws-lidos
+           move cod-arqvend(1:3)         to   ws-cod-vendedor
+           move cpf-arqvend(1:11)        to   ws-cpf-vendedor
+
+           initialize ws-cgc ws-pessoa
+           move    ws-cpf-vendedor        to    ws-cgc
+           move    "F"                    to    ws-pessoa
+           perform 000-MONTA-CGC-CPF THRU 006-SAIDA
+           IF      WS-CONSISTENCIA        not = "00"
+                   move  cod-arqvend      to    rj-codigo
+                   move  cpf-arqvend      to    rj-documento
+                   move  "CPF INVALIDO"   to    rj-motivo
+                   write reg-arqrejei
+                   if    ws-status        not =     "00"
+                         display "Erro ao gravar registro rejeitado ..."
+                                          at    2413 ws-status
+                         accept   ws-opcao    at    2480
+                   end-if
+                   add   1                to    ws-rejeitados
+                   go      4400-leitura-externo
+           end-if
 
+           move nome-arqvend(1:40)       to   ws-nome-vendedor
+           move latitude-arqvend(1:11)   to   ws-latitude-vendedor
+           move longitude-arqvend(1:11)  to   ws-longitude-vendedor
 
-       6000-relatorio-vendedor.
+           move    ws-latitude-vendedor   to    ws-lat-valida
+           move    ws-longitude-vendedor  to    ws-long-valida
+           perform 000-VALIDA-COORDENADAS THRU 002-SAIDA
+           IF      WS-COORD-CONSISTENCIA  not = "00"
+                   move  cod-arqvend      to    rj-codigo
+                   move  cpf-arqvend      to    rj-documento
+                   move  "COORDENADAS INVALIDAS" to rj-motivo
+                   write reg-arqrejei
+                   if    ws-status        not =     "00"
+                         display "Erro ao gravar registro rejeitado ..."
+                                          at    2413 ws-status
+                         accept   ws-opcao    at    2480
+                   end-if
+                   add   1                to    ws-rejeitados
+                   go      4400-leitura-externo
+           end-if
            .
-           
-       6900-relatorio-vendedor-fim.
-           exit.    
-              
-           
+
+        4500-grava-registro.
+           move    variaveis-vendedor     to   reg-vendedor
+           write   reg-vendedor
+           if      ws-status           not =     "00" and "02"
+                   display "Erro ao gravar registro vendedor ...."
+                                          at    2413 ws-status
+                   move  cod-arqvend      to    rj-codigo
+                   move  cpf-arqvend      to    rj-documento
+                   move  spaces           to    rj-motivo
+                   string "ERRO GRAVACAO VENDEDOR STATUS "
+                                          delimited by size
+                          ws-status       delimited by size
+                   into  rj-motivo
+                   write reg-arqrejei
+                   if    ws-status        not =     "00"
+                         display "Erro ao gravar registro rejeitado ..."
+                                          at    2413 ws-status
+                         accept   ws-opcao    at    2480
+                   end-if
+                   add     1              to    ws-rejeitados
+           else
+                   add     1              to    ws-aceitos
+           end-if
+           go   4400-leitura-externo
+           .
+
+       4900-importar-vendedor-fim.
+           display "Lidos:" ws-lidos "Aceitos:" ws-aceitos
+                   "Rejeitados:" ws-rejeitados     at    2401
+           accept   ws-opcao                       at    2470
+           display spaces                          at    2401
+           close arqvend vendedor arqrejei
+           exit.
+
+
        7000-distribuicao.
+           perform 701-inicio-distribuicao.
+       701-processa-distribuicao.
+           perform 703-ler-cliente-dist
+                   until    ws-status    =     "10".
+           go       7900-distribuicao-fim.
+           .
+       701-inicio-distribuicao.
+           move     zeros                to    WS-CONTLIN
+           move     zeros                to    WS-CONTPAG
+
+           perform  8000-abrir-input-cliente
+           thru     8000-abrir-input-fim
+
+           move     "c:\teste\imp\distrib.lst" to ws-impress
+           open     output               impressora
+
+           move     ws-dia               to    DS-CAB-DATA(1:2)
+           move     ws-mes               to    DS-CAB-DATA(4:2)
+           move     ws-ano               to    DS-CAB-DATA(7:4)
+
+           move     zeros                to    cod-cliente
+           start    cliente              key not less ch0-cliente
+           if       ws-status            not =     "00" and "23"
+                    display "Erro ao posicionar arquivo Cliente ..."
+                                          at    2413 ws-status
+                    accept   ws-opcao    at    2480
+                    move     "10"        to    ws-status
+           end-if
+
+           perform  702-quebra-pagina
+           .
+       702-quebra-pagina.
+           add      1                    to    WS-CONTPAG
+           move     WS-CONTPAG           to    DS-CAB-CONTPAG
+           move     zeros                to    WS-CONTLIN
+
+           write     regsai   from   DS-CAB-00  after advancing page
+           write     regsai   from   DS-CAB-01  after advancing 1
+           write     regsai   from   DS-CAB-02  after advancing 1
+           write     regsai   from   DS-CAB-00  after advancing 1
+           write     regsai   from   DS-CAB-DET after advancing 2
+           write     regsai   from   DS-CAB-00  after advancing 1
+           .
+       703-ler-cliente-dist.
+           read     cliente              next record
+                    at end
+                    move     "10"        to    ws-status
+                    go       703-ler-cliente-dist-fim
+           end-read
+
+           if       WS-CONTLIN           >     50
+                    perform  702-quebra-pagina
+           end-if
+
+           perform  704-localizar-vendedor-prox
+
+           move     cod-cliente          to    DS-cod-cliente
+           move     razao-cliente        to    DS-razao-cliente
+           if       ws-cod-vendedor-prox  =    zeros
+                    move  zeros              to    DS-cod-vendedor
+                    move  "SEM VENDEDOR DISPONIVEL" to DS-nome-vendedor
+                    move  zeros              to    DS-distancia
+           else
+                    move  ws-cod-vendedor-prox  to  DS-cod-vendedor
+                    move  ws-nome-vendedor-prox to  DS-nome-vendedor
+                    move  ws-dist-menor         to  DS-distancia
+           end-if
+
+           write    regsai               from  DS-DET after advancing 1
+           add      1                    to    WS-CONTLIN
+           .
+       703-ler-cliente-dist-fim.
+           exit.
+           .
+       704-localizar-vendedor-prox.
+           move     999999,99999999      to    ws-dist-menor
+           move     zeros                to    ws-cod-vendedor-prox
+           move     spaces               to    ws-nome-vendedor-prox
+
+           move     zeros                to    cod-vendedor
+           start    vendedor             key not less ch0-vendedor
+           if       ws-status            not =     "00" and "23"
+                    go       704-localizar-vendedor-prox-fim
+           end-if
+
+           perform  705-avaliar-vendedor
+                    until    ws-status    =     "23"
+           move     "00"                 to    ws-status
+           .
+       704-localizar-vendedor-prox-fim.
+           exit.
+           .
+       705-avaliar-vendedor.
+           read     vendedor             next record
+                    at end
+                    move     "23"        to    ws-status
+                    go       705-avaliar-vendedor-fim
+           end-read
+
+           compute  ws-dist-lat          =     Latitude-cliente  -
+                                                Latitude-vendedor
+           compute  ws-dist-long         =     Longitude-cliente -
+                                                Longitude-vendedor
+           compute  ws-dist-atual rounded =
+                    function sqrt((ws-dist-lat  * ws-dist-lat) +
+                                  (ws-dist-long * ws-dist-long))
+
+           if       ws-dist-atual        <     ws-dist-menor
+                    move  ws-dist-atual   to    ws-dist-menor
+                    move  cod-vendedor    to    ws-cod-vendedor-prox
+                    move  nome-vendedor   to    ws-nome-vendedor-prox
+           end-if
+           .
+       705-avaliar-vendedor-fim.
+           exit.
            .
-           
        7900-distribuicao-fim.
-           exit.          
+           close    cliente     vendedor    impressora
+           exit.
 
            
 
@@ -547,7 +1127,29 @@
           
        8000-abrir-input-fim.
            exit.
-           
+
+       8010-abrir-input-cliente.
+           open  input           cliente
+           if    ws-status        not =     "00"
+                 display "Erro na tentativa de abrir arquivo com INPUT."
+                                       at 2413
+                 accept  ws-opcao      at 2442
+           end-if
+           .
+       8010-abrir-input-cliente-fim.
+           exit.
+
+       8020-abrir-input-vendedor.
+           open  input           vendedor
+           if    ws-status        not =     "00"
+                 display "Erro na tentativa de abrir arquivo com INPUT."
+                                       at 2413
+                 accept  ws-opcao      at 2442
+           end-if
+           .
+       8020-abrir-input-vendedor-fim.
+           exit.
+
        8100-abrir-io-cliente.
            open  i-o        cliente 
            if    ws-status        not =     "00"
@@ -568,11 +1170,70 @@
            end-if
            .    
        9000-fechar-arq-cliente-fim.
-           exit.          
-           
+           exit.
+
+       8100-abrir-io-vendedor.
+           open  i-o        vendedor
+           if    ws-status        not =     "00"
+                 display "Erro na tentativa de abrir arquivo com INPUT."
+                                       at 2413
+                 accept  ws-opcao      at 2442
+           end-if
+           .
+       8900-abrir-io-vendedor-fim.
+           exit.
+
+       9100-fechar-arq-vendedor.
+       9100-vendedor.
+           close vendedor
+           if ws-status           not =     "00"
+              display "Erro na tentativa de fechar arquivo."  at 2402
+              accept  ws-opcao         at       2442
+           end-if
+           .
+       9100-fechar-arq-vendedor-fim.
+           exit.
+
+       8200-abrir-arq-auditoria.
+           move  "c:\teste\arq\auditor.txt" to  ex-arqaudit
+           open  extend      arqaudit
+           if    ws-status        not =     "00" and "05"
+                 display "Erro na tentativa de abrir arquivo com INPUT."
+                                       at 2413
+                 accept  ws-opcao      at 2442
+           end-if
+           .
+       8200-abrir-arq-auditoria-fim.
+           exit.
+
+       8300-grava-auditoria.
+           move     ws-ano               to    ad-ano
+           move     ws-mes               to    ad-mes
+           move     ws-dia               to    ad-dia
+           write    reg-arqaudit
+           if       ws-status           not =     "00"
+                    display "Erro ao gravar registro auditoria ....."
+                                          at    2402 ws-status
+                    accept   ws-opcao    at    2442
+           end-if
+           .
+       8300-grava-auditoria-fim.
+           exit.
+
+       9200-fechar-arq-auditoria.
+           close arqaudit
+           if ws-status           not =     "00"
+              display "Erro na tentativa de fechar arquivo."  at 2402
+              accept  ws-opcao         at       2442
+           end-if
+           .
+       9200-fechar-arq-auditoria-fim.
+           exit.
 
 
-       copy  "c:\teste\fonte\cgc.p". 
+       copy  "c:\teste\fonte\cgc.p".
+       copy  "c:\teste\fonte\coord.p".
        copy  "c:\teste\fonte\vendedor.p".
        copy  "c:\teste\fonte\rel-cliente.p".
+       copy  "c:\teste\fonte\rel-vendedor.p".
               
